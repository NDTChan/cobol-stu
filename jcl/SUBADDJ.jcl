@@ -0,0 +1,48 @@
+//SUBADDJ  JOB (ACCTNO),'NIGHTLY STUDENT ADD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH RUN OF SUB_ADD AGAINST THE INDEXSTU DATASET.    *
+//* SUB_ADD OPENS I-O FIRST AND ONLY FALLS BACK TO OPEN OUTPUT    *
+//* WHEN THE INDEXED FILE DOES NOT YET EXIST (STATUS 35), SO A    *
+//* RERUN NO LONGER TRUNCATES THE PRIOR DAY'S KEYED RECORDS.      *
+//*                                                                *
+//* SUB_ADD'S SELECT CLAUSES NOW ASSIGN TO THE SYMBOLIC DDNAMES   *
+//* INDEXSTU, CKPFILE, AND AUDFILE (NOT LITERAL FILENAMES), SO    *
+//* THE DD STATEMENTS BELOW GENUINELY REBIND EACH OPEN TO THE     *
+//* DATASET ALLOCATED HERE - A DIFFERENT DSN IN THIS JCL MEANS A  *
+//* DIFFERENT PHYSICAL FILE AT RUNTIME, NO CODE CHANGE NEEDED.    *
+//* CLASS_RPT AND EXPORT_STU ALSO ASSIGN TO INDEXSTU SO THEY READ *
+//* THE SAME DATASET THIS STEP MAINTAINS.                         *
+//*                                                                *
+//* THE PROGRAM CHECKPOINTS AFTER EVERY TRANSACTION TO SUB_ADD.CKP*
+//* (CKPFILE BELOW). IF STEP010 ABENDS PARTWAY THROUGH THE SYSIN  *
+//* TRANSACTION DECK, RESUBMIT THIS JOB WITH THE SAME SYSIN DECK  *
+//* AND ADD ",RESTART=STEP010" (ALREADY CODED ABOVE) - SUB_ADD    *
+//* READS SUB_ADD.CKP ON STARTUP AND SILENTLY RE-SKIPS WHATEVER   *
+//* TRANSACTION LINES WERE ALREADY CONSUMED BEFORE THE ABEND.     *
+//*                                                                *
+//* SUB_ADD ALSO APPENDS ONE AUDIT LINE PER ADD/CHANGE/DELETE TO  *
+//* SUB_ADD.AUD (AUDFILE BELOW) - KEEP IT ALLOCATED AND RETAINED  *
+//* ACROSS RUNS THE SAME WAY AS CKPFILE.                          *
+//*                                                                *
+//* THE OPERATOR ID STAMPED ON EACH AUDIT LINE COMES FROM ITS OWN *
+//* ONE-LINE DD, OPERID, BELOW - NOT FROM SYSIN. SUB_ADD READS IT  *
+//* ONCE AT STARTUP VIA A DEDICATED OPERATOR-ID-FILE OPEN/READ/    *
+//* CLOSE, SO THE SYSIN TRANSACTION DECK NEEDS NO LEADING ID LINE  *
+//* AND STARTS DIRECTLY WITH THE FIRST MENU SELECTION, AS BEFORE.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUBADD
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INDEXSTU DD   DSN=PROD.STUDENT.INDEXSTU,DISP=SHR
+//CKPFILE  DD   DSN=PROD.STUDENT.SUBADD.CKP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//AUDFILE  DD   DSN=PROD.STUDENT.SUBADD.AUD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//OPERID   DD   *
+OPSTAFF1
+/*
+//SYSIN    DD   DSN=PROD.STUDENT.TRANS.DAILY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
