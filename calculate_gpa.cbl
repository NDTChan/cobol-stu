@@ -0,0 +1,19 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CALCULATE_GPA".
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LS-TOTAL-GPA-POINTS PIC 9(10)V9(02).
+           01 LS-COUNT PIC 9(10).
+           01 LS-AVG-GPA PIC 9(1)V9(02).
+           01 LS-RETURN-CODE PIC 9(01).
+       PROCEDURE DIVISION USING LS-TOTAL-GPA-POINTS, LS-COUNT,
+               LS-AVG-GPA, LS-RETURN-CODE.
+           IF LS-COUNT = ZERO
+               MOVE ZERO TO LS-AVG-GPA
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               COMPUTE LS-AVG-GPA = LS-TOTAL-GPA-POINTS / LS-COUNT
+               MOVE ZERO TO LS-RETURN-CODE
+           END-IF.
+       EXIT PROGRAM.
