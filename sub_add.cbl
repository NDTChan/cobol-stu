@@ -5,29 +5,85 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT  STUDENT-RECORD-FILE
-                     ASSIGN TO "INDEX-STU-RECORD.TXT"
+                     ASSIGN TO INDEXSTU
                        ORGANIZATION IS INDEXED
-                         RECORD KEY IS STUDENT-NUMBER
-                           ACCESS MODE IS SEQUENTIAL
+                         RECORD KEY IS STUDENT-KEY
+                           ACCESS MODE IS DYNAMIC
                              FILE STATUS IS STATUS-FIELD.
+       SELECT  CHECKPOINT-FILE
+                     ASSIGN TO CKPFILE
+                       ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS CKP-STATUS-FIELD.
+       SELECT  AUDIT-LOG-FILE
+                     ASSIGN TO AUDFILE
+                       ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS AUD-STATUS-FIELD.
+       SELECT  OPERATOR-ID-FILE
+                     ASSIGN TO OPERID
+                       ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS OPID-STATUS-FIELD.
 
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-RECORD-FILE.
-       01 STUDENT-RECORD.
-           05 STUDENT-NUMBER  PIC 9(06).
-           05 STUDENT-NAME    PIC X(10).
-           05 STUDENT-SCORE    PIC 9(02).
+           COPY STUDENTR.
+
+       FD  CHECKPOINT-FILE.
+       01 CKP-RECORD                 PIC 9(06).
+
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-RECORD                PIC X(100).
+
+       FD  OPERATOR-ID-FILE.
+       01 OPID-RECORD                 PIC X(08).
 
        WORKING-STORAGE SECTION.
        01 WS-STUDENT-INFOR PIC X(50).
-       01 WS-STUDENT-RECORD.
-           05 WS-STUDENT-NUMBER  PIC 9(06).
-           05 WS-STUDENT-NAME    PIC X(10).
-           05 WS-STUDENT-SCORE    PIC 9(02).
+       01 WS-SUBJECT-TERM-INFOR PIC X(20).
+       01 WS-NAME-SCORE-INFOR PIC X(20).
+       01 WS-SKIP-BUFFER     PIC X(50).
+       01 WS-RAW-NAME       PIC X(15).
+       01 WS-INFOR-POINTER  PIC 9(02).
+       01 WS-REMAINDER      PIC X(50).
+       01 WS-VALID-FLAG     PIC X(1) VALUE "Y".
+       01 WS-SUBJECT-CODE   PIC X(04).
+       01 WS-TERM-CODE      PIC X(06).
+       COPY STUDENTR
+           REPLACING ==STUDENT-RECORD==
+                  BY ==WS-STUDENT-RECORD==
+                     ==STUDENT-KEY==
+                  BY ==WS-STUDENT-KEY==
+                     ==STUDENT-NUMBER==
+                  BY ==WS-STUDENT-NUMBER==
+                     ==SUBJECT-CODE==
+                  BY ==WS-STUDENT-SUBJ-CODE==
+                     ==TERM-CODE==
+                  BY ==WS-STUDENT-TERM-CODE==
+                     ==STUDENT-NAME==
+                  BY ==WS-STUDENT-NAME==
+                     ==STUDENT-SCORE==
+                  BY ==WS-STUDENT-SCORE==
+                     ==STUDENT-LETTER-GRADE==
+                  BY ==WS-STUDENT-LETTER-GRADE==
+                     ==STUDENT-GPA==
+                  BY ==WS-STUDENT-GPA==.
        01 CONTROL-FIELDS.
            05 DICISION-FLAG    PIC X(3) VALUE "Y".
+           05 WS-TRANS-CODE    PIC X(1).
        01  STATUS-FIELD     PIC X(2).
+       01  CKP-STATUS-FIELD PIC X(2).
+       01  AUD-STATUS-FIELD PIC X(2).
+       01  OPID-STATUS-FIELD PIC X(2).
+       01  WS-SKIP-COUNT    PIC 9(06) VALUE ZERO.
+       01  WS-ACCEPT-COUNT  PIC 9(06) VALUE ZERO.
+       01  WS-OPERATOR-ID   PIC X(08) VALUE SPACES.
+       01  WS-AUDIT-ACTION  PIC X(06).
+       01  WS-BEFORE-NAME   PIC X(10).
+       01  WS-BEFORE-SCORE  PIC 9(02).
+       01  WS-AFTER-NAME    PIC X(10).
+       01  WS-AFTER-SCORE   PIC 9(02).
+       01  WS-AUDIT-DATE    PIC 9(08).
+       01  WS-AUDIT-TIME    PIC 9(08).
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        100-PRODUCE-STUDENT-RECORDS.
@@ -38,36 +94,466 @@
 
        201-INITIATE-STUDENT-RECORD.
            PERFORM 301-OPEN-FILE.
+           PERFORM 355-GET-OPERATOR-ID.
+           PERFORM 350-READ-CHECKPOINT.
+           PERFORM 351-SKIP-PROCESSED-TRANSACTIONS.
 
        202-ENTER-STUDENT-RECORD.
-           PERFORM 303-INPUT-DATA.
-           PERFORM 304-WRITE-DATA.
+           PERFORM 305-DISPLAY-MENU.
+           PERFORM 306-PROCESS-TRANSACTION.
            PERFORM 302-PROMPT-WHETHER-ENTER-RECORD.
+           PERFORM 353-WRITE-CHECKPOINT.
 
        203-CLOSE-FILE.
            CLOSE STUDENT-RECORD-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           PERFORM 354-CLEAR-CHECKPOINT.
            MOVE "Y" TO DICISION-FLAG.
 
        301-OPEN-FILE.
-           OPEN OUTPUT STUDENT-RECORD-FILE.
+           OPEN I-O STUDENT-RECORD-FILE.
+           IF STATUS-FIELD = "35"
+               OPEN OUTPUT STUDENT-RECORD-FILE
+               IF STATUS-FIELD NOT = "00"
+                   PERFORM 402-OPEN-STATUS-RTN
+               END-IF
+           ELSE
+               IF STATUS-FIELD NOT = "00"
+                   PERFORM 402-OPEN-STATUS-RTN
+               END-IF
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUD-STATUS-FIELD = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               IF AUD-STATUS-FIELD NOT = "00"
+                   PERFORM 403-AUDIT-OPEN-STATUS-RTN
+               END-IF
+           ELSE
+               IF AUD-STATUS-FIELD NOT = "00"
+                   PERFORM 403-AUDIT-OPEN-STATUS-RTN
+               END-IF
+           END-IF.
 
        302-PROMPT-WHETHER-ENTER-RECORD.
            DISPLAY "WANT TO ADD MORE? Y/N".
            ACCEPT DICISION-FLAG.
+           ADD 1 TO WS-ACCEPT-COUNT.
 
        303-INPUT-DATA.
            DISPLAY "ENTER STUDENT INFORMATION (FORMAT: ID-NAME-SCORE)".
            ACCEPT WS-STUDENT-INFOR.
+           ADD 1 TO WS-ACCEPT-COUNT.
 
+           MOVE 1 TO WS-INFOR-POINTER.
+           MOVE SPACES TO WS-RAW-NAME.
+           MOVE ZERO   TO WS-STUDENT-SCORE.
            UNSTRING WS-STUDENT-INFOR DELIMITED BY '-'
-               INTO WS-STUDENT-NUMBER, WS-STUDENT-NAME, WS-STUDENT-SCORE
+               INTO WS-STUDENT-NUMBER, WS-RAW-NAME, WS-STUDENT-SCORE
+               WITH POINTER WS-INFOR-POINTER
+           END-UNSTRING.
+           PERFORM 303A-EDIT-INPUT-DATA.
+           IF WS-VALID-FLAG = "Y"
+               PERFORM 303B-INPUT-SUBJECT-TERM
+           END-IF.
+
+       303A-EDIT-INPUT-DATA.
+           MOVE "Y" TO WS-VALID-FLAG.
+           IF WS-STUDENT-NUMBER NOT NUMERIC OR WS-STUDENT-NUMBER = ZERO
+               DISPLAY "INVALID STUDENT ID"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-RAW-NAME = SPACES
+               DISPLAY "STUDENT NAME CANNOT BE BLANK"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-RAW-NAME(11:5) NOT = SPACES
+               DISPLAY "STUDENT NAME EXCEEDS 10 CHARACTERS"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-STUDENT-SCORE NOT NUMERIC
+               DISPLAY "STUDENT SCORE MUST BE NUMERIC 00-99"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-INFOR-POINTER < LENGTH OF WS-STUDENT-INFOR
+               MOVE WS-STUDENT-INFOR(WS-INFOR-POINTER:) TO WS-REMAINDER
+               IF WS-REMAINDER NOT = SPACES
+                   DISPLAY "EXTRA DATA - CHECK FOR EMBEDDED DASHES"
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+           IF WS-VALID-FLAG = "Y"
+               MOVE WS-RAW-NAME(1:10) TO WS-STUDENT-NAME
+           END-IF.
+
+       303B-INPUT-SUBJECT-TERM.
+           DISPLAY "ENTER SUBJECT AND TERM (FORMAT: SUBJ-TERM)".
+           ACCEPT WS-SUBJECT-TERM-INFOR.
+           ADD 1 TO WS-ACCEPT-COUNT.
+           MOVE SPACES TO WS-SUBJECT-CODE.
+           MOVE SPACES TO WS-TERM-CODE.
+           UNSTRING WS-SUBJECT-TERM-INFOR DELIMITED BY '-'
+               INTO WS-SUBJECT-CODE, WS-TERM-CODE
            END-UNSTRING.
+           PERFORM 303C-EDIT-SUBJECT-TERM.
+
+       303C-EDIT-SUBJECT-TERM.
+           MOVE "Y" TO WS-VALID-FLAG.
+           IF WS-SUBJECT-CODE = SPACES
+               DISPLAY "SUBJECT CODE CANNOT BE BLANK"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-TERM-CODE = SPACES
+               DISPLAY "TERM CODE CANNOT BE BLANK"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
 
        304-WRITE-DATA.
-           WRITE  STUDENT-RECORD FROM WS-STUDENT-RECORD
-           INVALID KEY PERFORM 401-ERROR-RTN.
+           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER.
+           MOVE WS-SUBJECT-CODE   TO SUBJECT-CODE.
+           MOVE WS-TERM-CODE      TO TERM-CODE.
+           MOVE WS-STUDENT-NAME   TO STUDENT-NAME.
+           MOVE WS-STUDENT-SCORE  TO STUDENT-SCORE.
+           PERFORM 307-DERIVE-GRADE-AND-GPA.
+           WRITE  STUDENT-RECORD
+               INVALID KEY
+                   PERFORM 401-ERROR-RTN
+               NOT INVALID KEY
+                   IF STATUS-FIELD NOT = "00"
+                       PERFORM 401-ERROR-RTN
+                   ELSE
+                       MOVE "ADD"         TO WS-AUDIT-ACTION
+                       MOVE SPACES        TO WS-BEFORE-NAME
+                       MOVE ZERO          TO WS-BEFORE-SCORE
+                       MOVE STUDENT-NAME  TO WS-AFTER-NAME
+                       MOVE STUDENT-SCORE TO WS-AFTER-SCORE
+                       PERFORM 380-WRITE-AUDIT-RECORD
+                   END-IF
+           END-WRITE.
+
+       307-DERIVE-GRADE-AND-GPA.
+           EVALUATE TRUE
+               WHEN STUDENT-SCORE >= 90
+                   MOVE "A" TO STUDENT-LETTER-GRADE
+                   MOVE 4.00 TO STUDENT-GPA
+               WHEN STUDENT-SCORE >= 80
+                   MOVE "B" TO STUDENT-LETTER-GRADE
+                   MOVE 3.00 TO STUDENT-GPA
+               WHEN STUDENT-SCORE >= 70
+                   MOVE "C" TO STUDENT-LETTER-GRADE
+                   MOVE 2.00 TO STUDENT-GPA
+               WHEN STUDENT-SCORE >= 60
+                   MOVE "D" TO STUDENT-LETTER-GRADE
+                   MOVE 1.00 TO STUDENT-GPA
+               WHEN OTHER
+                   MOVE "F" TO STUDENT-LETTER-GRADE
+                   MOVE 0.00 TO STUDENT-GPA
+           END-EVALUATE.
+
+       305-DISPLAY-MENU.
+           DISPLAY "1-ADD  2-CHANGE  3-DELETE  4-INQUIRE".
+           DISPLAY "ENTER SELECTION".
+           ACCEPT WS-TRANS-CODE.
+           ADD 1 TO WS-ACCEPT-COUNT.
+
+       306-PROCESS-TRANSACTION.
+           EVALUATE WS-TRANS-CODE
+               WHEN "1"
+                   PERFORM 303-INPUT-DATA
+                   IF WS-VALID-FLAG = "Y"
+                       PERFORM 304-WRITE-DATA
+                   END-IF
+               WHEN "2"
+                   PERFORM 310-CHANGE-RECORD
+               WHEN "3"
+                   PERFORM 320-DELETE-RECORD
+               WHEN "4"
+                   PERFORM 330-INQUIRE-RECORD
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION"
+           END-EVALUATE.
+
+       309-EDIT-STUDENT-NUMBER.
+           MOVE "Y" TO WS-VALID-FLAG.
+           IF WS-STUDENT-NUMBER NOT NUMERIC OR WS-STUDENT-NUMBER = ZERO
+               DISPLAY "INVALID STUDENT ID"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+
+       310-CHANGE-RECORD.
+           DISPLAY "ENTER STUDENT NUMBER TO CHANGE".
+           ACCEPT WS-STUDENT-NUMBER.
+           ADD 1 TO WS-ACCEPT-COUNT.
+           PERFORM 309-EDIT-STUDENT-NUMBER.
+           IF WS-VALID-FLAG = "Y"
+               PERFORM 303B-INPUT-SUBJECT-TERM
+           END-IF.
+           IF WS-VALID-FLAG = "Y"
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE WS-SUBJECT-CODE   TO SUBJECT-CODE
+               MOVE WS-TERM-CODE      TO TERM-CODE
+               READ STUDENT-RECORD-FILE INTO WS-STUDENT-RECORD
+                   INVALID KEY
+                       PERFORM 401-ERROR-RTN
+                   NOT INVALID KEY
+                       PERFORM 311-CHANGE-PROMPT-AND-REWRITE
+               END-READ
+           END-IF.
+
+       311-CHANGE-PROMPT-AND-REWRITE.
+           DISPLAY "CURRENT NAME : " WS-STUDENT-NAME.
+           DISPLAY "CURRENT SCORE: " WS-STUDENT-SCORE.
+           MOVE WS-STUDENT-NAME  TO WS-BEFORE-NAME.
+           MOVE WS-STUDENT-SCORE TO WS-BEFORE-SCORE.
+           PERFORM 312-INPUT-NAME-AND-SCORE.
+           IF WS-VALID-FLAG = "Y"
+               MOVE WS-STUDENT-NAME  TO STUDENT-NAME
+               MOVE WS-STUDENT-SCORE TO STUDENT-SCORE
+               PERFORM 307-DERIVE-GRADE-AND-GPA
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       PERFORM 401-ERROR-RTN
+                   NOT INVALID KEY
+                       MOVE "CHANGE"      TO WS-AUDIT-ACTION
+                       MOVE STUDENT-NAME  TO WS-AFTER-NAME
+                       MOVE STUDENT-SCORE TO WS-AFTER-SCORE
+                       PERFORM 380-WRITE-AUDIT-RECORD
+               END-REWRITE
+           END-IF.
+
+       312-INPUT-NAME-AND-SCORE.
+           DISPLAY "ENTER NEW NAME AND SCORE (FORMAT: NAME-SCORE)".
+           ACCEPT WS-NAME-SCORE-INFOR.
+           ADD 1 TO WS-ACCEPT-COUNT.
+           MOVE 1 TO WS-INFOR-POINTER.
+           MOVE SPACES TO WS-RAW-NAME.
+           MOVE ZERO   TO WS-STUDENT-SCORE.
+           UNSTRING WS-NAME-SCORE-INFOR DELIMITED BY '-'
+               INTO WS-RAW-NAME, WS-STUDENT-SCORE
+               WITH POINTER WS-INFOR-POINTER
+           END-UNSTRING.
+           PERFORM 312A-EDIT-NAME-AND-SCORE.
+
+       312A-EDIT-NAME-AND-SCORE.
+           MOVE "Y" TO WS-VALID-FLAG.
+           IF WS-RAW-NAME = SPACES
+               DISPLAY "STUDENT NAME CANNOT BE BLANK"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-RAW-NAME(11:5) NOT = SPACES
+               DISPLAY "STUDENT NAME EXCEEDS 10 CHARACTERS"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-STUDENT-SCORE NOT NUMERIC
+               DISPLAY "STUDENT SCORE MUST BE NUMERIC 00-99"
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           IF WS-INFOR-POINTER < LENGTH OF WS-NAME-SCORE-INFOR
+               MOVE WS-NAME-SCORE-INFOR(WS-INFOR-POINTER:)
+                   TO WS-REMAINDER
+               IF WS-REMAINDER NOT = SPACES
+                   DISPLAY "EXTRA DATA - CHECK FOR EMBEDDED DASHES"
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+           IF WS-VALID-FLAG = "Y"
+               MOVE WS-RAW-NAME(1:10) TO WS-STUDENT-NAME
+           END-IF.
+
+       320-DELETE-RECORD.
+           DISPLAY "ENTER STUDENT NUMBER TO DELETE".
+           ACCEPT WS-STUDENT-NUMBER.
+           ADD 1 TO WS-ACCEPT-COUNT.
+           PERFORM 309-EDIT-STUDENT-NUMBER.
+           IF WS-VALID-FLAG = "Y"
+               PERFORM 303B-INPUT-SUBJECT-TERM
+           END-IF.
+           IF WS-VALID-FLAG = "Y"
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE WS-SUBJECT-CODE   TO SUBJECT-CODE
+               MOVE WS-TERM-CODE      TO TERM-CODE
+               READ STUDENT-RECORD-FILE INTO WS-STUDENT-RECORD
+                   INVALID KEY
+                       PERFORM 401-ERROR-RTN
+                   NOT INVALID KEY
+                       DELETE STUDENT-RECORD-FILE
+                           INVALID KEY
+                               PERFORM 401-ERROR-RTN
+                           NOT INVALID KEY
+                               MOVE "DELETE"       TO WS-AUDIT-ACTION
+                               MOVE WS-STUDENT-NAME  TO WS-BEFORE-NAME
+                               MOVE WS-STUDENT-SCORE TO WS-BEFORE-SCORE
+                               MOVE SPACES           TO WS-AFTER-NAME
+                               MOVE ZERO             TO WS-AFTER-SCORE
+                               PERFORM 380-WRITE-AUDIT-RECORD
+                       END-DELETE
+               END-READ
+           END-IF.
+
+       330-INQUIRE-RECORD.
+           DISPLAY "ENTER STUDENT NUMBER TO INQUIRE".
+           ACCEPT WS-STUDENT-NUMBER.
+           ADD 1 TO WS-ACCEPT-COUNT.
+           PERFORM 309-EDIT-STUDENT-NUMBER.
+           IF WS-VALID-FLAG = "Y"
+               PERFORM 303B-INPUT-SUBJECT-TERM
+           END-IF.
+           IF WS-VALID-FLAG = "Y"
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE WS-SUBJECT-CODE   TO SUBJECT-CODE
+               MOVE WS-TERM-CODE      TO TERM-CODE
+               READ STUDENT-RECORD-FILE INTO WS-STUDENT-RECORD
+                   INVALID KEY
+                       PERFORM 401-ERROR-RTN
+                   NOT INVALID KEY
+                       DISPLAY "NUMBER : " WS-STUDENT-NUMBER
+                       DISPLAY "SUBJECT: " SUBJECT-CODE
+                       DISPLAY "TERM   : " TERM-CODE
+                       DISPLAY "NAME   : " WS-STUDENT-NAME
+                       DISPLAY "GRADE  : " STUDENT-LETTER-GRADE
+                       DISPLAY "GPA    : " STUDENT-GPA
+                       DISPLAY "SCORE  : " WS-STUDENT-SCORE
+               END-READ
+           END-IF.
+
+       350-READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           MOVE ZERO TO WS-ACCEPT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKP-STATUS-FIELD = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-RECORD TO WS-SKIP-COUNT
+                       MOVE CKP-RECORD TO WS-ACCEPT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF CKP-STATUS-FIELD NOT = "35"
+                   PERFORM 404-CKP-STATUS-RTN
+               END-IF
+           END-IF.
+
+       351-SKIP-PROCESSED-TRANSACTIONS.
+           IF WS-SKIP-COUNT > ZERO
+               DISPLAY "RESTART - SKIPPING " WS-SKIP-COUNT
+                   " ALREADY-CONSUMED SYSIN LINE(S)"
+               PERFORM 352-SKIP-ONE-LINE
+                   WS-SKIP-COUNT TIMES
+           END-IF.
+
+       352-SKIP-ONE-LINE.
+           ACCEPT WS-SKIP-BUFFER.
+
+       353-WRITE-CHECKPOINT.
+           MOVE WS-ACCEPT-COUNT TO CKP-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKP-STATUS-FIELD NOT = "00"
+               PERFORM 404-CKP-STATUS-RTN
+           END-IF.
+           WRITE CKP-RECORD.
+           IF CKP-STATUS-FIELD NOT = "00"
+               PERFORM 404-CKP-STATUS-RTN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       354-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKP-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKP-STATUS-FIELD NOT = "00"
+               PERFORM 404-CKP-STATUS-RTN
+           END-IF.
+           WRITE CKP-RECORD.
+           IF CKP-STATUS-FIELD NOT = "00"
+               PERFORM 404-CKP-STATUS-RTN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       355-GET-OPERATOR-ID.
+           MOVE SPACES TO WS-OPERATOR-ID.
+           OPEN INPUT OPERATOR-ID-FILE.
+           IF OPID-STATUS-FIELD = "00"
+               READ OPERATOR-ID-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE OPID-RECORD TO WS-OPERATOR-ID
+               END-READ
+               CLOSE OPERATOR-ID-FILE
+           ELSE
+               DISPLAY "OPERATOR ID FILE ERROR - STATUS "
+                   OPID-STATUS-FIELD
+           END-IF.
+
+       380-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           STRING WS-AUDIT-DATE                DELIMITED BY SIZE
+                  "-"                          DELIMITED BY SIZE
+                  WS-AUDIT-TIME                DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  WS-OPERATOR-ID               DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-ACTION) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  STUDENT-NUMBER               DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(SUBJECT-CODE)  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(TERM-CODE)     DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BEFORE-NAME) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  WS-BEFORE-SCORE              DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AFTER-NAME)  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  WS-AFTER-SCORE               DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           END-STRING.
+           WRITE AUDIT-RECORD.
+           IF AUD-STATUS-FIELD NOT = "00"
+               PERFORM 405-AUDIT-WRITE-STATUS-RTN
+           END-IF.
 
        401-ERROR-RTN.
-             DISPLAY "Not find key".
+           EVALUATE STATUS-FIELD
+               WHEN "22"
+                   DISPLAY "STUDENT/SUBJECT/TERM ALREADY EXISTS"
+               WHEN "23"
+                   DISPLAY "STUDENT/SUBJECT/TERM NOT ON FILE"
+               WHEN "35"
+                   DISPLAY "STUDENT RECORD FILE NOT FOUND"
+               WHEN OTHER
+                   DISPLAY "FILE ERROR - STATUS " STATUS-FIELD
+           END-EVALUATE.
+
+       402-OPEN-STATUS-RTN.
+           EVALUATE STATUS-FIELD
+               WHEN "35"
+                   DISPLAY "STUDENT RECORD FILE NOT FOUND ON OPEN"
+               WHEN "39"
+                   DISPLAY "STUDENT RECORD FILE ATTRIBUTE MISMATCH"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR - STATUS " STATUS-FIELD
+           END-EVALUATE.
+
+       403-AUDIT-OPEN-STATUS-RTN.
+           EVALUATE AUD-STATUS-FIELD
+               WHEN "35"
+                   DISPLAY "AUDIT LOG FILE NOT FOUND ON OPEN"
+               WHEN "39"
+                   DISPLAY "AUDIT LOG FILE ATTRIBUTE MISMATCH"
+               WHEN OTHER
+                   DISPLAY "AUDIT LOG OPEN ERROR - STATUS "
+                       AUD-STATUS-FIELD
+           END-EVALUATE.
+
+       404-CKP-STATUS-RTN.
+           DISPLAY "CHECKPOINT FILE ERROR - STATUS " CKP-STATUS-FIELD.
+
+       405-AUDIT-WRITE-STATUS-RTN.
+           DISPLAY "AUDIT LOG WRITE ERROR - STATUS " AUD-STATUS-FIELD.
 
-       END PROGRAM "SUB_ADD".
\ No newline at end of file
+       END PROGRAM "SUB_ADD".
