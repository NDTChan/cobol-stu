@@ -6,6 +6,14 @@
            01 LS-TOTAL-MARKS PIC 9(10).
            01 LS-COUNT PIC 9(10).
            01 LS-AVG-MARKS PIC 9(2)V9(2).
-       PROCEDURE DIVISION USING LS-TOTAL-MARKS, LS-COUNT, LS-AVG-MARKS.
-           COMPUTE LS-AVG-MARKS = LS-TOTAL-MARKS / LS-COUNT.
+           01 LS-RETURN-CODE PIC 9(01).
+       PROCEDURE DIVISION USING LS-TOTAL-MARKS, LS-COUNT, LS-AVG-MARKS,
+               LS-RETURN-CODE.
+           IF LS-COUNT = ZERO
+               MOVE ZERO TO LS-AVG-MARKS
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               COMPUTE LS-AVG-MARKS = LS-TOTAL-MARKS / LS-COUNT
+               MOVE ZERO TO LS-RETURN-CODE
+           END-IF.
        EXIT PROGRAM.
