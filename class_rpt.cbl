@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CLASS_RPT".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT  STUDENT-RECORD-FILE
+                     ASSIGN TO INDEXSTU
+                       ORGANIZATION IS INDEXED
+                         RECORD KEY IS STUDENT-KEY
+                           ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS STATUS-FIELD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-RECORD-FILE.
+           COPY STUDENTR.
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-FIELD        PIC X(2).
+       01  CONTROL-FIELDS.
+           05 WS-EOF-FLAG      PIC X(3) VALUE "NO".
+           05 WS-LINE-COUNT    PIC 9(02) VALUE ZERO.
+           05 WS-PAGE-NUMBER   PIC 9(03) VALUE ZERO.
+       01  WS-TOTALS.
+           05 WS-TOTAL-MARKS   PIC 9(10) VALUE ZERO.
+           05 WS-TOTAL-GPA     PIC 9(10)V9(02) VALUE ZERO.
+           05 WS-STUDENT-COUNT PIC 9(10) VALUE ZERO.
+           05 WS-PASS-COUNT    PIC 9(05) VALUE ZERO.
+           05 WS-FAIL-COUNT    PIC 9(05) VALUE ZERO.
+       01  WS-CUTOFF-SCORE     PIC 9(02) VALUE 60.
+       01  WS-CLASS-AVG        PIC 9(2)V9(2) VALUE ZERO.
+       01  WS-CLASS-GPA        PIC 9(1)V9(02) VALUE ZERO.
+       01  WS-GPA-RETURN-CODE  PIC 9(01) VALUE ZERO.
+       01  WS-AVG-RETURN-CODE  PIC 9(01) VALUE ZERO.
+
+       01  RPT-HEADER-LINE-1.
+           05 FILLER           PIC X(20) VALUE "CLASS ROSTER REPORT".
+           05 FILLER           PIC X(10) VALUE "PAGE".
+           05 RPT-PAGE-NUMBER  PIC ZZ9.
+       01  RPT-HEADER-LINE-2.
+           05 FILLER           PIC X(08) VALUE "NUMBER".
+           05 FILLER           PIC X(12) VALUE "NAME".
+           05 FILLER           PIC X(06) VALUE "SUBJ".
+           05 FILLER           PIC X(08) VALUE "TERM".
+           05 FILLER           PIC X(06) VALUE "SCORE".
+           05 FILLER           PIC X(05) VALUE "GRD".
+           05 FILLER           PIC X(04) VALUE "GPA".
+       01  RPT-DETAIL-LINE.
+           05 RPT-STUDENT-NUMBER PIC 9(06).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-STUDENT-NAME    PIC X(10).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-SUBJECT-CODE    PIC X(04).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-TERM-CODE       PIC X(06).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-STUDENT-SCORE   PIC Z9.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 RPT-LETTER-GRADE    PIC X(01).
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 RPT-GPA             PIC 9.99.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       100-PRODUCE-CLASS-REPORT.
+           PERFORM 201-INITIATE-REPORT.
+           PERFORM 202-READ-AND-PRINT-RECORDS UNTIL WS-EOF-FLAG = "YES".
+           PERFORM 203-PRINT-CLASS-AVERAGE.
+           PERFORM 204-CLOSE-FILE.
+           GOBACK.
+
+       201-INITIATE-REPORT.
+           PERFORM 301-OPEN-FILE.
+           PERFORM 302-PRINT-PAGE-HEADER.
+           PERFORM 303-READ-NEXT-RECORD.
+
+       202-READ-AND-PRINT-RECORDS.
+           PERFORM 304-ACCUMULATE-TOTALS.
+           PERFORM 305-PRINT-DETAIL-LINE.
+           PERFORM 303-READ-NEXT-RECORD.
+
+       203-PRINT-CLASS-AVERAGE.
+           IF WS-STUDENT-COUNT > ZERO
+               CALL "CALCULATE_AVG" USING WS-TOTAL-MARKS,
+                                          WS-STUDENT-COUNT,
+                                          WS-CLASS-AVG,
+                                          WS-AVG-RETURN-CODE
+               DISPLAY "CLASS AVERAGE SCORE : " WS-CLASS-AVG
+               CALL "CALCULATE_GPA" USING WS-TOTAL-GPA,
+                                          WS-STUDENT-COUNT,
+                                          WS-CLASS-GPA,
+                                          WS-GPA-RETURN-CODE
+               DISPLAY "CLASS AVERAGE GPA   : " WS-CLASS-GPA
+           ELSE
+               DISPLAY "CLASS AVERAGE SCORE : NO STUDENTS ON FILE"
+           END-IF.
+           DISPLAY "STUDENTS PASSED (>= " WS-CUTOFF-SCORE ") : "
+               WS-PASS-COUNT.
+           DISPLAY "STUDENTS FAILED (<  " WS-CUTOFF-SCORE ") : "
+               WS-FAIL-COUNT.
+
+       204-CLOSE-FILE.
+           CLOSE STUDENT-RECORD-FILE.
+
+       301-OPEN-FILE.
+           OPEN INPUT STUDENT-RECORD-FILE.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUDENT RECORD FILE - STATUS "
+                   STATUS-FIELD
+               MOVE "YES" TO WS-EOF-FLAG
+           END-IF.
+
+       302-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO RPT-PAGE-NUMBER.
+           DISPLAY RPT-HEADER-LINE-1.
+           DISPLAY RPT-HEADER-LINE-2.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       303-READ-NEXT-RECORD.
+           READ STUDENT-RECORD-FILE
+               AT END
+                   MOVE "YES" TO WS-EOF-FLAG
+           END-READ.
+
+       304-ACCUMULATE-TOTALS.
+           ADD STUDENT-SCORE TO WS-TOTAL-MARKS.
+           ADD STUDENT-GPA TO WS-TOTAL-GPA.
+           ADD 1 TO WS-STUDENT-COUNT.
+           IF STUDENT-SCORE >= WS-CUTOFF-SCORE
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       305-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= 20
+               PERFORM 302-PRINT-PAGE-HEADER
+           END-IF.
+           MOVE STUDENT-NUMBER       TO RPT-STUDENT-NUMBER.
+           MOVE STUDENT-NAME         TO RPT-STUDENT-NAME.
+           MOVE SUBJECT-CODE         TO RPT-SUBJECT-CODE.
+           MOVE TERM-CODE            TO RPT-TERM-CODE.
+           MOVE STUDENT-SCORE        TO RPT-STUDENT-SCORE.
+           MOVE STUDENT-LETTER-GRADE TO RPT-LETTER-GRADE.
+           MOVE STUDENT-GPA          TO RPT-GPA.
+           DISPLAY RPT-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       END PROGRAM "CLASS_RPT".
