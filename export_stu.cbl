@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EXPORT_STU".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT  STUDENT-RECORD-FILE
+                     ASSIGN TO INDEXSTU
+                       ORGANIZATION IS INDEXED
+                         RECORD KEY IS STUDENT-KEY
+                           ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS STATUS-FIELD.
+       SELECT  CSV-EXPORT-FILE
+                     ASSIGN TO "STUDENT_EXPORT.CSV"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS CSV-STATUS-FIELD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-RECORD-FILE.
+           COPY STUDENTR.
+
+       FD  CSV-EXPORT-FILE.
+       01 CSV-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-FIELD             PIC X(2).
+       01  CSV-STATUS-FIELD         PIC X(2).
+       01  WS-EOF-FLAG              PIC X(3) VALUE "NO".
+       01  WS-EXPORT-COUNT          PIC 9(10) VALUE ZERO.
+       01  WS-RUN-DATE.
+           05 WS-RUN-YEAR           PIC 9(04).
+           05 WS-RUN-MONTH          PIC 9(02).
+           05 WS-RUN-DAY            PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY      PIC 9(08).
+       01  WS-NUMBER-DISPLAY        PIC 9(06).
+       01  WS-SCORE-DISPLAY         PIC 9(02).
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       100-EXPORT-STUDENT-RECORDS.
+           PERFORM 201-INITIATE-EXPORT.
+           PERFORM 202-READ-AND-EXPORT UNTIL WS-EOF-FLAG = "YES".
+           PERFORM 203-CLOSE-FILES.
+           DISPLAY "RECORDS EXPORTED: " WS-EXPORT-COUNT.
+           GOBACK.
+
+       201-INITIATE-EXPORT.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-GET-RUN-DATE.
+           PERFORM 303-READ-NEXT-RECORD.
+
+       202-READ-AND-EXPORT.
+           PERFORM 304-WRITE-CSV-LINE.
+           PERFORM 303-READ-NEXT-RECORD.
+
+       203-CLOSE-FILES.
+           CLOSE STUDENT-RECORD-FILE.
+           CLOSE CSV-EXPORT-FILE.
+
+       301-OPEN-FILES.
+           OPEN INPUT STUDENT-RECORD-FILE.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUDENT RECORD FILE - STATUS "
+                   STATUS-FIELD
+               MOVE "YES" TO WS-EOF-FLAG
+           END-IF.
+           OPEN OUTPUT CSV-EXPORT-FILE.
+           IF CSV-STATUS-FIELD NOT = "00"
+               DISPLAY "UNABLE TO OPEN CSV EXPORT FILE - STATUS "
+                   CSV-STATUS-FIELD
+               MOVE "YES" TO WS-EOF-FLAG
+           END-IF.
+
+       302-GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-DISPLAY.
+
+       303-READ-NEXT-RECORD.
+           READ STUDENT-RECORD-FILE
+               AT END
+                   MOVE "YES" TO WS-EOF-FLAG
+           END-READ.
+
+       304-WRITE-CSV-LINE.
+           MOVE STUDENT-NUMBER TO WS-NUMBER-DISPLAY.
+           MOVE STUDENT-SCORE  TO WS-SCORE-DISPLAY.
+           MOVE SPACES TO CSV-RECORD.
+           STRING WS-NUMBER-DISPLAY            DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(STUDENT-NAME)  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(SUBJECT-CODE)  DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(TERM-CODE)     DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  WS-SCORE-DISPLAY             DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY          DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+           IF CSV-STATUS-FIELD NOT = "00"
+               DISPLAY "UNABLE TO WRITE CSV EXPORT FILE - STATUS "
+                   CSV-STATUS-FIELD
+               MOVE "YES" TO WS-EOF-FLAG
+           ELSE
+               ADD 1 TO WS-EXPORT-COUNT
+           END-IF.
+
+       END PROGRAM "EXPORT_STU".
