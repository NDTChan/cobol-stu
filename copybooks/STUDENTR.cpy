@@ -0,0 +1,17 @@
+      *> Shared record layout for STUDENT-RECORD-FILE (INDEX-STU-RECORD.TXT).
+      *> Copied into every program that opens STUDENT-RECORD-FILE so the
+      *> layout only has to change in one place.
+      *>
+      *> One STUDENT-NUMBER can now carry a record per SUBJECT-CODE/
+      *> TERM-CODE, so the RECORD KEY is the whole STUDENT-KEY group
+      *> (STUDENT-NUMBER + SUBJECT-CODE + TERM-CODE), not STUDENT-NUMBER
+      *> alone.
+       01 STUDENT-RECORD.
+           05 STUDENT-KEY.
+               10 STUDENT-NUMBER      PIC 9(06).
+               10 SUBJECT-CODE        PIC X(04).
+               10 TERM-CODE           PIC X(06).
+           05 STUDENT-NAME        PIC X(10).
+           05 STUDENT-SCORE       PIC 9(02).
+           05 STUDENT-LETTER-GRADE PIC X(01).
+           05 STUDENT-GPA          PIC 9(01)V9(02).
